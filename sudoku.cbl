@@ -1,6 +1,38 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Sudoku.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SUDOKU-PUZZLE-FILE ASSIGN TO SUDOKU-PUZZLE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PUZZLE-STATUS.
+    SELECT SUDOKU-REPORT-FILE ASSIGN TO SUDOKU-REPORT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUDOKU-REPORT-STATUS.
+    SELECT SUDOKU-STATS-FILE ASSIGN TO SUDOKU-STATS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATS-STATUS.
+    SELECT SUDOKU-LEADERBOARD-FILE ASSIGN TO SUDOKU-LEADERBOARD-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LEADERBOARD-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD SUDOKU-PUZZLE-FILE.
+01 SUDOKU-PUZZLE-RECORD PIC X(81).
+
+FD SUDOKU-REPORT-FILE.
+01 SUDOKU-REPORT-RECORD PIC X(80).
+
+FD SUDOKU-STATS-FILE.
+01 SUDOKU-STATS-RECORD PIC X(80).
+
+FD SUDOKU-LEADERBOARD-FILE.
+01 SUDOKU-LEADERBOARD-RECORD.
+    05 LB-REC-FINGERPRINT   PIC X(81).
+    05 FILLER               PIC X VALUE SPACE.
+    05 LB-REC-STEPS         PIC 9(9).
+
 WORKING-STORAGE SECTION.
 
 01 PRESS-ENTER      PIC X VALUE SPACE.
@@ -11,14 +43,69 @@ WORKING-STORAGE SECTION.
 
 01 SOLUTIONS-COUNTER PIC 9(4).
 01 STEPS-COUNTER PIC 9(9) VALUE ZERO.
+01 MAX-SOLUTIONS PIC 9(4) VALUE ZERO.
+    *> zero means "find every solution", as the interactive screen
+    *> has always done; batch mode sets this to 1 so the recursion
+    *> stops as soon as one solved grid is found
+
+01 BOARD-SIZE PIC 9 VALUE 9.
+01 BOX-ROWS   PIC 9 VALUE 3.
+01 BOX-COLS   PIC 9 VALUE 3.
+    *> the entry screen only ever lays out a 9x9 grid with 3x3 boxes;
+    *> a batch puzzle file line can ask for a 6x6 grid with 2x3 boxes
+    *> instead - see LOAD-PUZZLE-PARAGRAPH
 
 01  SC-RESPONSE   PIC X VALUE SPACE.
     88  RESPONSE-SOLVE   VALUES "S", "s".
+    88  RESPONSE-UNIQUE  VALUES "U", "u".
     88  RESPONSE-TEST    VALUES "T", "t".
     88  RESPONSE-REFRESH VALUES "R", "r".
     88  RESPONSE-RESET   VALUES "X", "x".
     88  RESPONSE-QUIT    VALUES "Q", "q".
 
+01 WS-MODE            PIC X VALUE SPACE.
+    88 MODE-BATCH      VALUES "B", "b".
+
+01 SUDOKU-PUZZLE-FILE-NAME  PIC X(255)
+               VALUE "sudoku-puzzles.txt".
+01 SUDOKU-REPORT-FILE-NAME  PIC X(255)
+               VALUE "sudoku-report.txt".
+01 SUDOKU-STATS-FILE-NAME   PIC X(255)
+               VALUE "sudoku-stats.log".
+01 SUDOKU-LEADERBOARD-FILE-NAME PIC X(255)
+               VALUE "sudoku-leaderboard.txt".
+
+01 WS-PUZZLE-STATUS   PIC XX.
+    88 PUZZLE-FILE-GOOD     VALUES ZERO, "10".
+    88 END-OF-PUZZLE-FILE   VALUE "10".
+01 WS-SUDOKU-REPORT-STATUS  PIC XX.
+    88 SUDOKU-REPORT-GOOD   VALUE ZERO.
+01 WS-STATS-STATUS    PIC XX.
+    88 STATS-FILE-GOOD      VALUE ZERO.
+01 WS-LEADERBOARD-STATUS  PIC XX.
+    88 LEADERBOARD-FILE-GOOD     VALUES ZERO, "10".
+    88 END-OF-LEADERBOARD-FILE   VALUE "10".
+
+01 LEADERBOARD-LIMIT PIC 99 VALUE 20.
+01 LB-COUNT          PIC 999 VALUE ZERO.
+01 LEADERBOARD-TABLE.
+    05 LB-ENTRY OCCURS 1 TO 100 TIMES DEPENDING ON LB-COUNT
+                INDEXED BY LB-IDX.
+        10 LB-FINGERPRINT  PIC X(81).
+        10 LB-STEPS        PIC 9(9).
+
+01 PUZZLE-NUMBER      PIC 9(4) VALUE ZERO.
+01 WS-SUDOKU-EDIT      PIC ZZZ9.
+01 WS-STEPS-EDIT       PIC Z(9)9.
+01 WS-SOLUTIONS-EDIT   PIC ZZZ9.
+01 WS-LINE-OUT         PIC X(80).
+01 WS-PUZZLE-CHAR      PIC X.
+01 PUZZLE-CHAR-POS    PIC 99.
+
+01 WS-PUZZLE-FINGERPRINT  PIC X(81) VALUE SPACES.
+01 WS-STATS-LINE          PIC X(80).
+01 WS-STATS-SOL-EDIT      PIC ZZZ9.
+
 SCREEN SECTION.
 01  SUDOKU-SCREEN.
     05  HEADER-SECTION.
@@ -195,6 +282,7 @@ SCREEN SECTION.
 
     05 BOTTOM-SECTION.
         10  VALUE "0 = EMPTY CELL"                      LINE 21 COL 5.
+        10  VALUE "U - CHECK UNIQUE"                     LINE 21 COL 30.
         10  VALUE "S - SOLVE"                           LINE 22 COL 30.
         10  VALUE "T - TEST DATA"                       LINE 23 COL 30.
         10  VALUE "R - REFRESH"                         LINE 24 COL 30.    
@@ -210,15 +298,223 @@ SCREEN SECTION.
 
 PROCEDURE DIVISION.
 
-    PERFORM UNTIL 0 > 1   
+MAIN-PARAGRAPH.
+    ACCEPT WS-MODE FROM COMMAND-LINE.
+    IF MODE-BATCH THEN
+        PERFORM BATCH-PARAGRAPH THRU BATCH-PARAGRAPH-EXIT
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL 0 > 1
         PERFORM DISPLAY-SCREEN
-        CALL 'TABLE-ANALYSIS' USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER
-        PERFORM SHOW-FINAL-RESULTS
+        PERFORM CAPTURE-FINGERPRINT-PARAGRAPH
+        IF RESPONSE-UNIQUE THEN
+            *> two solutions are enough to prove "not unique" - no need
+            *> to let TABLE-ANALYSIS enumerate every one of them
+            MOVE 2 TO MAX-SOLUTIONS
+        ELSE
+            MOVE ZERO TO MAX-SOLUTIONS
+        END-IF
+        CALL 'TABLE-ANALYSIS' USING SUDOKU-TABLE, SOLUTIONS-COUNTER,
+            STEPS-COUNTER, MAX-SOLUTIONS, BOARD-SIZE, BOX-ROWS, BOX-COLS
+        IF RESPONSE-UNIQUE THEN
+            PERFORM SHOW-UNIQUENESS-RESULTS
+        ELSE
+            *> the uniqueness check above is excluded from both the
+            *> leaderboard and the stats log since MAX-SOLUTIONS = 2
+            *> there can inflate STEPS-COUNTER past what a real solve
+            *> would take, which would skew the ranking/stats
+            PERFORM LOG-STATS-PARAGRAPH
+            IF SOLUTIONS-COUNTER > ZERO THEN
+                PERFORM UPDATE-LEADERBOARD-PARAGRAPH
+            END-IF
+            PERFORM SHOW-FINAL-RESULTS
+        END-IF
+    END-PERFORM
+.
+
+CAPTURE-FINGERPRINT-PARAGRAPH.
+*> snapshot the as-entered puzzle before TABLE-ANALYSIS fills it in, so
+*> the stats log can identify which puzzle a result belongs to
+    STRING TABLEX(1) TABLEX(2) TABLEX(3) TABLEX(4) TABLEX(5)
+        TABLEX(6) TABLEX(7) TABLEX(8) TABLEX(9)
+        DELIMITED BY SIZE INTO WS-PUZZLE-FINGERPRINT
+.
+
+LOG-STATS-PARAGRAPH.
+*> append one line per solve attempt to the persistent stats log
+*> instead of discarding the steps/solutions counts when
+*> SHOW-FINAL-RESULTS resets them for the next round
+    OPEN EXTEND SUDOKU-STATS-FILE.
+    IF NOT STATS-FILE-GOOD THEN
+        OPEN OUTPUT SUDOKU-STATS-FILE
+    END-IF.
+    MOVE SPACES TO WS-STATS-LINE.
+    MOVE SOLUTIONS-COUNTER TO WS-STATS-SOL-EDIT.
+    MOVE STEPS-COUNTER TO WS-STEPS-EDIT.
+    STRING WS-PUZZLE-FINGERPRINT " SOLUTIONS:"
+        FUNCTION TRIM(WS-STATS-SOL-EDIT) " STEPS:"
+        FUNCTION TRIM(WS-STEPS-EDIT)
+        DELIMITED BY SIZE INTO WS-STATS-LINE.
+    WRITE SUDOKU-STATS-RECORD FROM WS-STATS-LINE.
+    CLOSE SUDOKU-STATS-FILE
+.
+
+UPDATE-LEADERBOARD-PARAGRAPH.
+*> re-rank the top LEADERBOARD-LIMIT puzzles by steps-to-solution,
+*> keeping the hardest (highest-step) solves at the head of the file
+*> so repeated runs surface which stock puzzles are the most
+*> expensive to solve
+    PERFORM LOAD-LEADERBOARD-PARAGRAPH
+    ADD 1 TO LB-COUNT
+    MOVE WS-PUZZLE-FINGERPRINT TO LB-FINGERPRINT (LB-COUNT)
+    MOVE STEPS-COUNTER TO LB-STEPS (LB-COUNT)
+    SORT LB-ENTRY ON DESCENDING KEY LB-STEPS
+    IF LB-COUNT > LEADERBOARD-LIMIT THEN
+        MOVE LEADERBOARD-LIMIT TO LB-COUNT
+    END-IF
+    PERFORM SAVE-LEADERBOARD-PARAGRAPH
+.
+
+LOAD-LEADERBOARD-PARAGRAPH.
+*> read whatever ranking a previous run already built
+    MOVE ZERO TO LB-COUNT.
+    OPEN INPUT SUDOKU-LEADERBOARD-FILE.
+    IF LEADERBOARD-FILE-GOOD THEN
+        PERFORM UNTIL END-OF-LEADERBOARD-FILE
+            READ SUDOKU-LEADERBOARD-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    ADD 1 TO LB-COUNT
+                    MOVE LB-REC-FINGERPRINT TO LB-FINGERPRINT (LB-COUNT)
+                    MOVE LB-REC-STEPS TO LB-STEPS (LB-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE SUDOKU-LEADERBOARD-FILE
+    END-IF
+.
+
+SAVE-LEADERBOARD-PARAGRAPH.
+*> rewrite the file with the current (already-sorted, already-trimmed)
+*> ranking
+    OPEN OUTPUT SUDOKU-LEADERBOARD-FILE.
+    PERFORM VARYING LB-IDX FROM 1 BY 1 UNTIL LB-IDX > LB-COUNT
+        MOVE SPACES TO SUDOKU-LEADERBOARD-RECORD
+        MOVE LB-FINGERPRINT (LB-IDX) TO LB-REC-FINGERPRINT
+        MOVE LB-STEPS (LB-IDX) TO LB-REC-STEPS
+        WRITE SUDOKU-LEADERBOARD-RECORD
+    END-PERFORM.
+    CLOSE SUDOKU-LEADERBOARD-FILE
+.
+
+BATCH-PARAGRAPH.
+*> read a file of puzzles (one 81-digit row-major line each, 0 for an
+*> empty cell) and write each solved grid to SUDOKU-REPORT-FILE
+*> instead of driving the whole thing through the entry screen
+    OPEN INPUT SUDOKU-PUZZLE-FILE.
+    IF NOT PUZZLE-FILE-GOOD THEN
+        DISPLAY "Could not open " SUDOKU-PUZZLE-FILE-NAME
+            " status " WS-PUZZLE-STATUS
+        GO TO BATCH-PARAGRAPH-EXIT
+    END-IF.
+    OPEN OUTPUT SUDOKU-REPORT-FILE.
+
+    PERFORM UNTIL END-OF-PUZZLE-FILE
+        READ SUDOKU-PUZZLE-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                ADD 1 TO PUZZLE-NUMBER
+                PERFORM LOAD-PUZZLE-PARAGRAPH
+                MOVE SUDOKU-PUZZLE-RECORD TO WS-PUZZLE-FINGERPRINT
+                MOVE ZERO TO SOLUTIONS-COUNTER
+                MOVE ZERO TO STEPS-COUNTER
+                MOVE 1 TO MAX-SOLUTIONS
+                CALL 'TABLE-ANALYSIS' USING SUDOKU-TABLE,
+                    SOLUTIONS-COUNTER, STEPS-COUNTER, MAX-SOLUTIONS,
+                    BOARD-SIZE, BOX-ROWS, BOX-COLS
+                PERFORM LOG-STATS-PARAGRAPH
+                IF SOLUTIONS-COUNTER > ZERO THEN
+                    PERFORM UPDATE-LEADERBOARD-PARAGRAPH
+                END-IF
+                PERFORM WRITE-PUZZLE-REPORT-PARAGRAPH
+        END-READ
+    END-PERFORM.
+
+    CLOSE SUDOKU-PUZZLE-FILE.
+    CLOSE SUDOKU-REPORT-FILE.
+BATCH-PARAGRAPH-EXIT.
+    EXIT.
+
+LOAD-PUZZLE-PARAGRAPH.
+*> unpack the row-major digit line into the working table; a line
+*> beginning "6," is a 6x6 puzzle (2x3 boxes), otherwise a plain
+*> 81-digit line is the original 9x9 puzzle (3x3 boxes)
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 9
+        MOVE "000000000" TO TABLEX (IDX)
+    END-PERFORM.
+
+    IF SUDOKU-PUZZLE-RECORD (1:2) = "6," THEN
+        MOVE 6 TO BOARD-SIZE
+        MOVE 2 TO BOX-ROWS
+        MOVE 3 TO BOX-COLS
+        MOVE 2 TO PUZZLE-CHAR-POS
+    ELSE
+        MOVE 9 TO BOARD-SIZE
+        MOVE 3 TO BOX-ROWS
+        MOVE 3 TO BOX-COLS
+        MOVE ZERO TO PUZZLE-CHAR-POS
+    END-IF.
+
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BOARD-SIZE
+        PERFORM VARYING IDY FROM 1 BY 1 UNTIL IDY > BOARD-SIZE
+            ADD 1 TO PUZZLE-CHAR-POS
+            MOVE SUDOKU-PUZZLE-RECORD (PUZZLE-CHAR-POS:1)
+                TO WS-PUZZLE-CHAR
+            COMPUTE TABLEY (IDX, IDY) = FUNCTION NUMVAL(WS-PUZZLE-CHAR)
+        END-PERFORM
     END-PERFORM
 .
 
+WRITE-PUZZLE-REPORT-PARAGRAPH.
+*> the solved grid (or a "no solution" note) plus the step count,
+*> written so a whole queue of puzzles can run unattended
+    MOVE SPACES TO WS-LINE-OUT.
+    MOVE PUZZLE-NUMBER TO WS-SUDOKU-EDIT.
+    STRING "Puzzle " FUNCTION TRIM(WS-SUDOKU-EDIT) ":"
+        DELIMITED BY SIZE INTO WS-LINE-OUT.
+    WRITE SUDOKU-REPORT-RECORD FROM WS-LINE-OUT.
+
+    IF SOLUTIONS-COUNTER = ZERO THEN
+        MOVE SPACES TO WS-LINE-OUT
+        STRING "  NO SOLUTION FOUND" DELIMITED BY SIZE INTO WS-LINE-OUT
+        WRITE SUDOKU-REPORT-RECORD FROM WS-LINE-OUT
+    ELSE
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BOARD-SIZE
+            MOVE SPACES TO WS-LINE-OUT
+            MOVE TABLEX (IDX) (1:BOARD-SIZE) TO WS-LINE-OUT
+            WRITE SUDOKU-REPORT-RECORD FROM WS-LINE-OUT
+        END-PERFORM
+    END-IF.
+
+    MOVE SPACES TO WS-LINE-OUT.
+    MOVE SOLUTIONS-COUNTER TO WS-SOLUTIONS-EDIT.
+    STRING "  Solutions: " FUNCTION TRIM(WS-SOLUTIONS-EDIT)
+        DELIMITED BY SIZE INTO WS-LINE-OUT.
+    WRITE SUDOKU-REPORT-RECORD FROM WS-LINE-OUT.
+
+    MOVE SPACES TO WS-LINE-OUT.
+    MOVE STEPS-COUNTER TO WS-STEPS-EDIT.
+    STRING "  Steps: " FUNCTION TRIM(WS-STEPS-EDIT)
+        DELIMITED BY SIZE INTO WS-LINE-OUT.
+    WRITE SUDOKU-REPORT-RECORD FROM WS-LINE-OUT.
+    MOVE SPACES TO SUDOKU-REPORT-RECORD.
+    WRITE SUDOKU-REPORT-RECORD
+.
+
 DISPLAY-SCREEN.
-    PERFORM SCREEN-LOOP UNTIL RESPONSE-SOLVE
+    PERFORM SCREEN-LOOP UNTIL RESPONSE-SOLVE OR RESPONSE-UNIQUE
     DISPLAY "SOLVING..." FOREGROUND-COLOR 0 BACKGROUND-COLOR 4  LINE 23 COL 7
 .
 SCREEN-LOOP.
@@ -279,6 +575,26 @@ SHOW-FINAL-RESULTS.
     MOVE SPACE TO SC-RESPONSE
 .
 
+SHOW-UNIQUENESS-RESULTS.
+*> a fast check that never has to enumerate more than two solutions:
+*> stops TABLE-ANALYSIS as soon as it can prove the puzzle is not unique
+    DISPLAY BLANK-SCREEN
+    IF SOLUTIONS-COUNTER = ZERO THEN
+        DISPLAY "NO SOLUTION EXISTS" LINE 3
+    ELSE
+        IF SOLUTIONS-COUNTER = 1 THEN
+            DISPLAY "UNIQUE SOLUTION" LINE 3
+        ELSE
+            DISPLAY "NOT UNIQUE - MULTIPLE SOLUTIONS EXIST" LINE 3
+        END-IF
+    END-IF
+    DISPLAY "PRESS ENTER." LINE 9
+    ACCEPT PRESS-ENTER LINE 10
+    MOVE ZERO TO SOLUTIONS-COUNTER
+    MOVE ZERO TO STEPS-COUNTER
+    MOVE SPACE TO SC-RESPONSE
+.
+
 END PROGRAM Sudoku.
 
 Program-Id. TABLE-ANALYSIS RECURSIVE.
@@ -319,18 +635,25 @@ LINKAGE SECTION.
 
 01 SOLUTIONS-COUNTER PIC 9(4).
 01 STEPS-COUNTER PIC 9(9).
+01 MAX-SOLUTIONS PIC 9(4).
+01 BOARD-SIZE PIC 9.
+01 BOX-ROWS   PIC 9.
+01 BOX-COLS   PIC 9.
 
-PROCEDURE DIVISION USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER.
+PROCEDURE DIVISION USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER,
+        MAX-SOLUTIONS, BOARD-SIZE, BOX-ROWS, BOX-COLS.
 
 MAIN.
-    
+
     ADD 1 TO LEVEL
     ADD 1 TO STEPS-COUNTER
 
     PERFORM INITIATE-CELL-VALUES
 
-    PERFORM VARYING LIDX FROM 1 BY 1 UNTIL LIDX > 9
-        PERFORM VARYING LIDY FROM 1 BY 1 UNTIL LIDY > 9
+    PERFORM VARYING LIDX FROM 1 BY 1
+            UNTIL LIDX > BOARD-SIZE OR (MAX-SOLUTIONS > 0 AND SOLUTIONS-COUNTER >= MAX-SOLUTIONS)
+        PERFORM VARYING LIDY FROM 1 BY 1
+                UNTIL LIDY > BOARD-SIZE OR (MAX-SOLUTIONS > 0 AND SOLUTIONS-COUNTER >= MAX-SOLUTIONS)
             IF TABLEY(LIDX,LIDY) IS ZERO THEN    *> I found empty cell, test it!
                 PERFORM INSERT-CELL-VALUE
             END-IF
@@ -338,15 +661,21 @@ MAIN.
     END-PERFORM
     *> if you are here, means all cells of table are filled, and all matches!
     ADD 1 to SOLUTIONS-COUNTER
-    CALL 'SHOW-SUDOKU-BOARD' USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER
+    IF MAX-SOLUTIONS = ZERO THEN
+        *> unlimited search: show every solution as it is found, as
+        *> the entry screen has always done
+        CALL 'SHOW-SUDOKU-BOARD' USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER
+    END-IF
     GOBACK
 .
 INITIATE-CELL-VALUES.
-    *> all possible values for a cell
+    *> all possible values for a cell; a 6x6 board only ever tests the
+    *> first BOARD-SIZE of these
     MOVE 123456789 TO CELL-VALUES
 .
 INSERT-CELL-VALUE.
-    PERFORM VARYING VAL-IDX FROM 1 BY 1 UNTIL VAL-IDX > 9
+    PERFORM VARYING VAL-IDX FROM 1 BY 1
+            UNTIL VAL-IDX > BOARD-SIZE OR (MAX-SOLUTIONS > 0 AND SOLUTIONS-COUNTER >= MAX-SOLUTIONS)
 
         *> reset test status
         MOVE ZERO TO TEST-RES
@@ -356,37 +685,38 @@ INSERT-CELL-VALUE.
         PERFORM TEST-SQUARE
 
         IF TEST-RES-OK THEN
-            *> this cell value fits to table 
+            *> this cell value fits to table
             MOVE CELL-VALUE(VAL-IDX) TO TABLEY(LIDX,LIDY)
-            
+
             *> execute recurently program again
-            CALL 'TABLE-ANALYSIS' USING SUDOKU-TABLE, SOLUTIONS-COUNTER, STEPS-COUNTER  
+            CALL 'TABLE-ANALYSIS' USING SUDOKU-TABLE, SOLUTIONS-COUNTER,
+                STEPS-COUNTER, MAX-SOLUTIONS, BOARD-SIZE, BOX-ROWS, BOX-COLS
 
             *> if you back here, means this cell value was not so good
             MOVE ZERO TO TABLEY(LIDX,LIDY)
-            
+
         END-IF
 
     END-PERFORM
-    *> tested all numbers for this cell    
+    *> tested all numbers for this cell
     SUBTRACT 1 FROM LEVEL
     GOBACK
 .
 TEST-VERTICALLY.
     *> if value found in the horizontal row, indicate it TEST-RES
-    PERFORM VARYING TIDX FROM 1 BY 1 UNTIL TIDX > 9
-        IF TABLEY(TIDX, LIDY) = CELL-VALUE(VAL-IDX) THEN 
+    PERFORM VARYING TIDX FROM 1 BY 1 UNTIL TIDX > BOARD-SIZE
+        IF TABLEY(TIDX, LIDY) = CELL-VALUE(VAL-IDX) THEN
             ADD 1 TO TEST-RES
         END-IF
-    END-PERFORM 
+    END-PERFORM
 .
 TEST-HORIZONTALLY.
     *> if value found in the vertical row, indicate it TEST-RES
-    PERFORM VARYING TIDY FROM 1 BY 1 UNTIL TIDY > 9
-        IF TABLEY(LIDX, TIDY) = CELL-VALUE(VAL-IDX) THEN 
+    PERFORM VARYING TIDY FROM 1 BY 1 UNTIL TIDY > BOARD-SIZE
+        IF TABLEY(LIDX, TIDY) = CELL-VALUE(VAL-IDX) THEN
             ADD 2 TO TEST-RES
         END-IF
-    END-PERFORM 
+    END-PERFORM
 .
 TEST-SQUARE.
 
@@ -394,18 +724,18 @@ TEST-SQUARE.
     SUBTRACT 1 FROM LIDX GIVING ZIDX
     SUBTRACT 1 FROM LIDY GIVING ZIDY
 
-    DIVIDE ZIDX BY 3 GIVING TIDX-START
-    DIVIDE ZIDY BY 3 GIVING TIDY-START
+    DIVIDE ZIDX BY BOX-ROWS GIVING TIDX-START
+    DIVIDE ZIDY BY BOX-COLS GIVING TIDY-START
+
+    MULTIPLY BOX-ROWS BY TIDX-START
+    MULTIPLY BOX-COLS BY TIDY-START
 
-    MULTIPLY 3 BY TIDX-START
-    MULTIPLY 3 BY TIDY-START
- 
     *> table indexes start from 1
     ADD 1 TO TIDX-START 
     ADD 1 TO TIDY-START 
 
-    ADD 3 TO TIDX-START GIVING TIDX-LIM
-    ADD 3 TO TIDY-START GIVING TIDY-LIM
+    ADD BOX-ROWS TO TIDX-START GIVING TIDX-LIM
+    ADD BOX-COLS TO TIDY-START GIVING TIDY-LIM
 
     PERFORM VARYING TIDX FROM TIDX-START BY 1 UNTIL TIDX = TIDX-LIM
         PERFORM VARYING TIDY FROM TIDY-START BY 1 UNTIL TIDY = TIDY-LIM
@@ -625,8 +955,8 @@ SCREEN SECTION.
 
     05 BOTTOM-SECTION.
         10  VALUE "STEPS TO SOLUTION: "                 LINE 21 COL 10.
-        10  SC-COUNTER                                  LINE 21 COL 29
-                     FROM FUNCTION TRIM(STEPS-COUNTER-D).          
+        10  SC-STEPS-DISPLAY            PIC Z(9)9       LINE 21 COL 29
+                     FROM FUNCTION TRIM(STEPS-COUNTER-D).
         10  VALUE "N - NEXT SOLUTION"                   LINE 23 COL 30.
         10  VALUE "Q - TO QUIT"                         LINE 24 COL 30.
         10  VALUE "ENTER RESPONSE:"                     LINE 25 COL 30.
