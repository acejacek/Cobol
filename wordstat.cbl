@@ -6,12 +6,30 @@
            SELECT FILE-HANDLE ASSIGN TO FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
+           SELECT WORDS-REPORT-FILE ASSIGN TO WORDS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT STOP-WORDS-FILE ASSIGN TO STOP-WORDS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOPWORDS-STATUS.
+           SELECT WORDS-BATCH-FILE ASSIGN TO WORDS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
 
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD FILE-HANDLE.
        01 FILE-LINE   PIC X(150).
-        
+
+       FD WORDS-REPORT-FILE.
+       01 WORDS-REPORT-RECORD   PIC X(100).
+
+       FD STOP-WORDS-FILE.
+       01 STOP-WORDS-RECORD    PIC X(40).
+
+       FD WORDS-BATCH-FILE.
+       01 WORDS-BATCH-RECORD   PIC X(255).
+
        WORKING-STORAGE SECTION.
 
        01 FILE-NAME      PIC X(255).
@@ -22,6 +40,46 @@
            88 END-OF-FILE VALUE "10".
            88 FILE-STATUS-GOOD VALUES ZERO, "10".
 
+       01 WORDS-REPORT-FILE-NAME  PIC X(255)
+                   VALUE "words-report.txt".
+       01 WS-REPORT-STATUS   PIC XX.
+           88 REPORT-STATUS-GOOD VALUE ZERO.
+       01 WS-LINE-OUT         PIC X(100).
+           *> wide enough for BUILD-LINE-LIST's worst case: a 9-char
+           *> prefix, WORD-LINES-LIMIT 6-digit line numbers with ", "
+           *> separators, and a trailing ", ..." marker
+       01 WORD-COUNTER-D       PIC ZZZ9.
+
+       01 STOP-WORDS-FILE-NAME    PIC X(255)
+                   VALUE "stopwords.txt".
+       01 WS-STOPWORDS-STATUS PIC XX.
+           88 STOPWORDS-FILE-GOOD    VALUES ZERO, "10".
+           88 END-OF-STOPWORDS-FILE  VALUE "10".
+
+       78 STOP-WORDS-LIMIT VALUE 500.
+           *> configurable list of noise words (the, and, ...) to leave
+           *> out of the word count entirely - if STOP-WORDS-FILE-NAME
+           *> isn't found, no stop words are applied and every word is
+           *> counted, same as before this list existed
+       01 STOP-WORDS-COUNT PIC 999 VALUE ZERO.
+       01 STOP-WORDS-TABLE.
+           05 STOP-WORD-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON STOP-WORDS-COUNT
+                       ASCENDING KEY IS STOP-WORD
+                       INDEXED BY SW-IDX.
+               10 STOP-WORD    PIC X(40).
+       01 WS-IS-STOP-WORD    PIC X VALUE "N".
+           88 WORD-IS-STOP-WORD VALUE "Y".
+
+       01 WS-MODE          PIC X VALUE SPACE.
+           88 MODE-BATCH   VALUES "B", "b".
+       01 WORDS-BATCH-FILE-NAME  PIC X(255)
+                   VALUE "wordstat-batch.txt".
+       01 WS-BATCH-STATUS  PIC XX.
+           88 BATCH-FILE-GOOD     VALUES ZERO, "10".
+           88 END-OF-BATCH-FILE   VALUE "10".
+       01 FILES-PROCESSED  PIC 9(4) VALUE ZERO.
+
        01 REMOVE_CHARACTERS PIC X(40)
                    VALUE "!@#$%^&*-_+=ยฃยง~`<>?|.,:;|'\/(){}[]".
 
@@ -45,8 +103,33 @@
            05  WORD-STRING-EMPTY   PIC X VALUE "N".   
                88 NO-MORE-WORDS          VALUE "Y".  
 
-       78 WORDS-LIMIT VALUE 10000.  *> hardcoded limit of unique words to hold
- 
+       78 WORDS-LIMIT VALUE 10000.
+           *> hardcoded limit of unique words to hold
+       01 WORDS-DROPPED    PIC 9(5) VALUE ZERO.
+           *> counts DISTINCT words seen after the table above already
+           *> filled up - a repeat occurrence of an already-dropped word
+           *> is not counted again, see DROPPED-WORD-ENTRY below
+       01 WORDS-DROPPED-D  PIC ZZ,ZZ9.
+
+       78 DROPPED-WORDS-LIMIT VALUE 1000.
+       01 DROPPED-WORDS-COUNT PIC 9(4) VALUE ZERO.
+       01 DROPPED-WORDS-TABLE.
+           05 DROPPED-WORD-ENTRY OCCURS 1 TO 1000 TIMES
+                       DEPENDING ON DROPPED-WORDS-COUNT
+                       ASCENDING KEY IS DROPPED-WORD
+                       INDEXED BY DW-IDX.
+               10 DROPPED-WORD  PIC X(40).
+       01 WS-IS-DROPPED-WORD PIC X VALUE "N".
+           88 WORD-IS-DROPPED-WORD VALUE "Y".
+
+       78 WORD-LINES-LIMIT VALUE 10.
+           *> most line numbers kept per word for the concordance report
+       01 WS-LINE-NUMBER  PIC 9(6) VALUE ZERO.
+           *> current input line, counted across every file in a batch run
+       01 WL-IDX          PIC 99 VALUE ZERO.
+       01 WS-CONCORD-PTR  PIC 999 VALUE 1.
+       01 WS-LINE-NUM-D   PIC ZZZZZ9.
+
        78 WORD-SIZE-TRESHOLD VALUE 3. *> ignore short words
        01 WORD-SIZE-LIMIT-COUNTER PIC 9(5) VALUE ZERO. 
        01 WORD-SIZE-LIMIT-COUNTER-D PIC ZZ,ZZ9. 
@@ -59,46 +142,185 @@
                10 THE-WORD     PIC X(40) VALUE ZERO.
                10 WORD-COUNTER PIC 9(4).
                10 WORD-SIZE    PIC 99.
-                   88 TOO-SHORT VALUES 1 THRU WORD-SIZE-TRESHOLD. *> indicate short words
+                   88 TOO-SHORT VALUES 1 THRU WORD-SIZE-TRESHOLD.
+                       *> indicate short words
+               10 WORD-LINE-COUNT PIC 99 VALUE ZERO.
+                   *> how many of WORD-LINE-NUMBERS below are in use
+               10 WORD-LINES-TRUNCATED PIC X VALUE "N".
+                   88 WORD-LINES-WERE-TRUNCATED VALUE "Y".
+                       *> set once this word appears on more than
+                       *> WORD-LINES-LIMIT lines, since WORD-LINE-COUNT
+                       *> alone can't tell "exactly at the cap" apart
+                       *> from "clipped past the cap"
+               10 WORD-LINE-NUMBERS PIC 9(6) OCCURS WORD-LINES-LIMIT
+                                     TIMES.
+                       *> first WORD-LINES-LIMIT lines this word
+                       *> appeared on, for the concordance report
+
+       *> cross-file aggregate: LIST-OF-WORDS above is reset and
+       *> reported fresh for every file (the per-file report); this
+       *> table accumulates the same counts across an entire batch run
+       *> for the combined report
+       01 AGG-WORDS-TOTAL     PIC 9(6) VALUE ZERO.
+       01 AGG-WORDS-TOTAL-D   PIC ZZZ,ZZ9.
+       01 AGG-WORDS-UNIQ      PIC 9(6) VALUE ZERO.
+       01 AGG-WORDS-UNIQ-D    PIC ZZZ,ZZ9.
+       01 AGG-WORDS-DROPPED   PIC 9(5) VALUE ZERO.
+       01 AGG-WORDS-DROPPED-D PIC ZZ,ZZ9.
+       01 AGG-LONGEST-WORD      PIC X(40).
+       01 AGG-LONGEST-WORD-SIZE PIC ZZ.
+       01 AGG-WORD-SIZE-LIMIT-COUNTER   PIC 9(5) VALUE ZERO.
+       01 AGG-WORD-SIZE-LIMIT-COUNTER-D PIC ZZ,ZZ9.
+
+       01 AGG-DROPPED-WORDS-COUNT PIC 9(4) VALUE ZERO.
+       01 AGG-DROPPED-WORDS-TABLE.
+           05 AGG-DROPPED-WORD-ENTRY OCCURS 1 TO 1000 TIMES
+                       DEPENDING ON AGG-DROPPED-WORDS-COUNT
+                       ASCENDING KEY IS AGG-DROPPED-WORD
+                       INDEXED BY ADW-IDX.
+               10 AGG-DROPPED-WORD  PIC X(40).
+       01 WS-IS-AGG-DROPPED-WORD PIC X VALUE "N".
+           88 WORD-IS-AGG-DROPPED-WORD VALUE "Y".
+
+       01 AGG-TABLE-STORAGE BASED.
+           05 AGG-LIST-OF-WORDS OCCURS WORDS-LIMIT TIMES
+                             ASCENDING KEY IS AGG-THE-WORD
+                             DESCENDING KEY IS AGG-WORD-COUNTER
+                             INDEXED BY AGG-WORDS-IDX.
+               10 AGG-THE-WORD     PIC X(40) VALUE ZERO.
+               10 AGG-WORD-COUNTER PIC 9(4).
+               10 AGG-WORD-SIZE    PIC 99.
+                   88 AGG-TOO-SHORT VALUES 1 THRU WORD-SIZE-TRESHOLD.
+               10 AGG-WORD-LINE-COUNT PIC 99 VALUE ZERO.
+               10 AGG-WORD-LINES-TRUNCATED PIC X VALUE "N".
+                   88 AGG-WORD-LINES-WERE-TRUNCATED VALUE "Y".
+               10 AGG-WORD-LINE-NUMBERS PIC 9(6) OCCURS WORD-LINES-LIMIT
+                                     TIMES.
+
+       *> fields used to derive a report's file name from the input (or
+       *> batch list) file name it reports on, instead of a fixed name
+       01 WS-NAME-TO-DERIVE    PIC X(255).
+       01 WS-REPORT-BASE-NAME  PIC X(255).
+       01 WS-NAME-LEN          PIC 999.
+       01 WS-DOT-POS           PIC 999 VALUE ZERO.
+       01 WS-SCAN-IDX          PIC 999.
 
        PROCEDURE DIVISION.
        
        MAIN-PARAGRAPH.
 
-           ACCEPT USER-FILE-NAME FROM COMMAND-LINE 
-           IF USER-FILE-NAME IS NOT EQUAL SPACES THEN
-               MOVE USER-FILE-NAME TO FILE-NAME
+           ACCEPT USER-FILE-NAME FROM COMMAND-LINE
+           IF FUNCTION TRIM(USER-FILE-NAME) IS EQUAL TO "B"
+                   OR FUNCTION TRIM(USER-FILE-NAME) IS EQUAL TO "b" THEN
+               MOVE "B" TO WS-MODE
            ELSE
-               SET DEFAULT-FILE-NAME TO TRUE
+               IF USER-FILE-NAME IS NOT EQUAL SPACES THEN
+                   MOVE USER-FILE-NAME TO FILE-NAME
+               ELSE
+                   SET DEFAULT-FILE-NAME TO TRUE
+               END-IF
            END-IF
 
-           OPEN INPUT FILE-HANDLE
-           IF NOT FILE-STATUS-GOOD THEN
-           DISPLAY "File error!"
-           PERFORM FINISH
+           *> load the stop-word list once, before any file is read; the
+           *> per-file word table itself is allocated in
+           *> PROCESS-FILE-PARAGRAPH, one fresh copy per file
+           PERFORM LOAD-STOP-WORDS-PARAGRAPH
+
+           IF MODE-BATCH THEN
+               ALLOCATE AGG-TABLE-STORAGE INITIALIZED
+               PERFORM BATCH-PARAGRAPH THRU BATCH-PARAGRAPH-EXIT
+               PERFORM PROCESS-AGG-WORDS-LIST
+               FREE AGG-TABLE-STORAGE
+           ELSE
+               OPEN INPUT FILE-HANDLE
+               IF NOT FILE-STATUS-GOOD THEN
+                   DISPLAY "File error!"
+                   PERFORM FINISH
+               END-IF
+               PERFORM PROCESS-FILE-PARAGRAPH
            END-IF
 
-           *> file of good to go, allocate memory for table
-           ALLOCATE TABLE-STORAGE INITIALIZED
+           PERFORM FINISH
+       .
 
+       PROCESS-FILE-PARAGRAPH.
+       *> assumes FILE-HANDLE is already open; shared by both the
+       *> single-file path and BATCH-PARAGRAPH. Every file gets its own
+       *> fresh word table and its own report, named off that file's own
+       *> FILE-NAME; in batch mode the file's counts are then folded
+       *> into the cross-file aggregate table for the combined report
            DISPLAY "Processing file " FILE-NAME
-           SET WORDS-IDX TO 1   
-           PERFORM UNTIL END-OF-FILE 
+           ALLOCATE TABLE-STORAGE INITIALIZED
+           MOVE ZERO TO WORDS-TOTAL
+           MOVE ZERO TO WORDS-UNIQ
+           MOVE ZERO TO WORDS-DROPPED
+           MOVE ZERO TO DROPPED-WORDS-COUNT
+           MOVE ZERO TO WORD-SIZE-LIMIT-COUNTER
+           MOVE SPACES TO LONGEST-WORD
+           MOVE ZERO TO LONGEST-WORD-SIZE
+           SET WORDS-IDX TO 1
+           PERFORM UNTIL END-OF-FILE
                READ FILE-HANDLE
-           
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-LINE-NUMBER
+               END-IF
+
                PERFORM CLEANUP-LINE
                *>    initialize pointer and flags
                MOVE 1 TO STRING-PTR
                MOVE 'N' TO WORD-STRING-EMPTY
-                  
+
                PERFORM PROCESS-LINE UNTIL NO-MORE-WORDS
                PERFORM DISPLAY-PROGRESS
-               
+
            END-PERFORM
            DISPLAY "Done."
            CLOSE FILE-HANDLE
+           ADD 1 TO FILES-PROCESSED
+
            PERFORM PROCESS-WORDS-LIST
-           PERFORM FINISH
+           IF MODE-BATCH THEN
+               PERFORM MERGE-INTO-AGGREGATE-PARAGRAPH
+           END-IF
+           FREE TABLE-STORAGE
+       .
+
+       BATCH-PARAGRAPH.
+       *> one input file name per line in WORDS-BATCH-FILE-NAME; each
+       *> file gets its own report from PROCESS-FILE-PARAGRAPH, and its
+       *> counts are folded into AGG-LIST-OF-WORDS for the combined,
+       *> cross-file ranking PROCESS-AGG-WORDS-LIST reports afterwards
+           OPEN INPUT WORDS-BATCH-FILE.
+           IF NOT BATCH-FILE-GOOD THEN
+               DISPLAY "Could not open " WORDS-BATCH-FILE-NAME
+                   " status " WS-BATCH-STATUS
+               GO TO BATCH-PARAGRAPH-EXIT
+           END-IF.
+
+           PERFORM UNTIL END-OF-BATCH-FILE
+               READ WORDS-BATCH-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WORDS-BATCH-RECORD IS NOT EQUAL TO SPACES THEN
+                           MOVE SPACES TO FILE-NAME
+                           MOVE FUNCTION TRIM(WORDS-BATCH-RECORD)
+                               TO FILE-NAME
+                           OPEN INPUT FILE-HANDLE
+                           IF FILE-STATUS-GOOD THEN
+                               PERFORM PROCESS-FILE-PARAGRAPH
+                           ELSE
+                               DISPLAY "Could not open " FILE-NAME
+                                   " status " WS-FILE-STATUS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE WORDS-BATCH-FILE.
+           DISPLAY "Files processed: " FILES-PROCESSED.
+       BATCH-PARAGRAPH-EXIT.
+           EXIT
        .
 
        CLEANUP-LINE.
@@ -117,43 +339,285 @@
                    IF STRING-PTR > LINE-SIZE THEN   
                        MOVE "Y" TO WORD-STRING-EMPTY   
                    END-IF  
-                   IF WORD-1-SIZE IS GREATER THAN ZERO THEN 
-                       PERFORM STORE-WORD  
-                   END-IF 
+                   IF WORD-1-SIZE IS GREATER THAN ZERO THEN
+                       PERFORM STORE-WORD THRU STORE-WORD-EXIT
+                   END-IF
                   *> clean up   
                MOVE SPACES TO WORD-1   
            END-UNSTRING
        . 
         
        STORE-WORD.
-       *> search the table and increase word counter
+       *> search the table and increase word counter, unless the word is
+       *> on the configurable stop-word list, in which case it is left
+       *> out of the count entirely
+           PERFORM CHECK-STOP-WORD
+           IF WORD-IS-STOP-WORD THEN
+               GO TO STORE-WORD-EXIT
+           END-IF
+
            ADD 1 TO WORDS-TOTAL
-           
+
            SET WORDS-IDX TO 1
            SEARCH ALL LIST-OF-WORDS
                AT END PERFORM ADD-NEW-WORD
-               WHEN THE-WORD(WORDS-IDX) IS EQUAL TO FUNCTION LOWER-CASE(WORD-1)
-                   ADD 1 TO WORD-COUNTER(WORDS-IDX)       
-           END-SEARCH
+               WHEN THE-WORD(WORDS-IDX) IS EQUAL TO
+                       FUNCTION LOWER-CASE(WORD-1)
+                   ADD 1 TO WORD-COUNTER(WORDS-IDX)
+                   PERFORM RECORD-WORD-LINE-NUMBER
+           END-SEARCH.
+       STORE-WORD-EXIT.
+           EXIT
+       .
+
+       CHECK-STOP-WORD.
+       *> SEARCH ALL requires STOP-WORD-ENTRY sorted, which
+       *> LOAD-STOP-WORDS-PARAGRAPH already did once at startup
+           MOVE "N" TO WS-IS-STOP-WORD
+           IF STOP-WORDS-COUNT > ZERO THEN
+               SET SW-IDX TO 1
+               SEARCH ALL STOP-WORD-ENTRY
+                   AT END CONTINUE
+                   WHEN STOP-WORD(SW-IDX) IS EQUAL TO
+                           FUNCTION LOWER-CASE(WORD-1)
+                       MOVE "Y" TO WS-IS-STOP-WORD
+               END-SEARCH
+           END-IF
+       .
+
+       LOAD-STOP-WORDS-PARAGRAPH.
+       *> one word per line in STOP-WORDS-FILE-NAME; if the file isn't
+       *> there, STOP-WORDS-COUNT stays zero and no word is filtered
+           OPEN INPUT STOP-WORDS-FILE.
+           IF STOPWORDS-FILE-GOOD THEN
+               PERFORM UNTIL END-OF-STOPWORDS-FILE
+                   READ STOP-WORDS-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF STOP-WORDS-RECORD IS NOT EQUAL TO SPACES
+                               AND STOP-WORDS-COUNT < STOP-WORDS-LIMIT
+                               ADD 1 TO STOP-WORDS-COUNT
+                               MOVE FUNCTION LOWER-CASE
+                                   (FUNCTION TRIM(STOP-WORDS-RECORD))
+                                   TO STOP-WORD(STOP-WORDS-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STOP-WORDS-FILE
+               IF STOP-WORDS-COUNT > ZERO THEN
+                   SORT STOP-WORD-ENTRY ON ASCENDING KEY STOP-WORD
+               END-IF
+           END-IF
        .
 
        ADD-NEW-WORD.
-       *> addd new word to thte table
-           ADD 1 TO WORDS-UNIQ 
-           *>    find free spot in table
+       *> add new word to the table, unless it is already full - in
+       *> which case the word is counted as dropped rather than
+       *> silently lost, and WORDS-UNIQ is left alone since nothing
+       *> was actually added
+       *>    find free spot in table
            SEARCH ALL LIST-OF-WORDS
-               AT END DISPLAY "List is full, can't add more words!"
+               AT END
+                   PERFORM CHECK-DROPPED-WORD
+                   IF NOT WORD-IS-DROPPED-WORD
+                       DISPLAY "List is full, can't add more words!"
+                       ADD 1 TO WORDS-DROPPED
+                       PERFORM RECORD-DROPPED-WORD
+                   END-IF
                WHEN THE-WORD(WORDS-IDX) IS EQUAL TO ZERO
+               ADD 1 TO WORDS-UNIQ
                MOVE FUNCTION LOWER-CASE(WORD-1) TO THE-WORD(WORDS-IDX)
                MOVE 1 TO WORD-COUNTER(WORDS-IDX)
                MOVE WORD-1-SIZE TO WORD-SIZE(WORDS-IDX)
+               MOVE ZERO TO WORD-LINE-COUNT(WORDS-IDX)
+               PERFORM RECORD-WORD-LINE-NUMBER
                IF WORD-1-SIZE IS GREATER THAN LONGEST-WORD-SIZE THEN
                    MOVE WORD-1-SIZE TO LONGEST-WORD-SIZE
                    MOVE FUNCTION LOWER-CASE(WORD-1) TO LONGEST-WORD
                END-IF
            END-SEARCH
-           *> words list needs to be sorted for next SEARCH ALL: 
-           SORT LIST-OF-WORDS ON ASCENDING KEY THE-WORD 
+           *> words list needs to be sorted for next SEARCH ALL:
+           SORT LIST-OF-WORDS ON ASCENDING KEY THE-WORD
+       .
+
+       RECORD-WORD-LINE-NUMBER.
+       *> append the current line number to WORDS-IDX's concordance
+       *> list, skipping a repeat of the immediately preceding line
+       *> (the word appearing twice on one line) and capping at
+       *> WORD-LINES-LIMIT entries per word for the report
+           IF WORD-LINE-COUNT(WORDS-IDX) IS EQUAL TO ZERO
+               OR WORD-LINE-NUMBERS
+                   (WORDS-IDX WORD-LINE-COUNT(WORDS-IDX))
+                   IS NOT EQUAL TO WS-LINE-NUMBER
+               IF WORD-LINE-COUNT(WORDS-IDX) < WORD-LINES-LIMIT
+                   ADD 1 TO WORD-LINE-COUNT(WORDS-IDX)
+                   MOVE WS-LINE-NUMBER TO WORD-LINE-NUMBERS
+                       (WORDS-IDX WORD-LINE-COUNT(WORDS-IDX))
+               ELSE
+                   SET WORD-LINES-WERE-TRUNCATED(WORDS-IDX) TO TRUE
+               END-IF
+           END-IF
+       .
+
+       CHECK-DROPPED-WORD.
+       *> SEARCH ALL requires DROPPED-WORD-ENTRY sorted, which
+       *> RECORD-DROPPED-WORD below keeps true after every insert
+           MOVE "N" TO WS-IS-DROPPED-WORD
+           IF DROPPED-WORDS-COUNT > ZERO THEN
+               SET DW-IDX TO 1
+               SEARCH ALL DROPPED-WORD-ENTRY
+                   AT END CONTINUE
+                   WHEN DROPPED-WORD(DW-IDX) IS EQUAL TO
+                           FUNCTION LOWER-CASE(WORD-1)
+                       MOVE "Y" TO WS-IS-DROPPED-WORD
+               END-SEARCH
+           END-IF
+       .
+
+       RECORD-DROPPED-WORD.
+       *> remember this overflow word so a later repeat occurrence isn't
+       *> counted into WORDS-DROPPED again - capped at
+       *> DROPPED-WORDS-LIMIT distinct overflow words, an edge case far
+       *> beyond WORDS-LIMIT itself already being exhausted
+           IF DROPPED-WORDS-COUNT < DROPPED-WORDS-LIMIT
+               ADD 1 TO DROPPED-WORDS-COUNT
+               MOVE FUNCTION LOWER-CASE(WORD-1)
+                   TO DROPPED-WORD(DROPPED-WORDS-COUNT)
+               SORT DROPPED-WORD-ENTRY ON ASCENDING KEY DROPPED-WORD
+           END-IF
+       .
+
+       BUILD-REPORT-FILE-NAME.
+       *> derive WORDS-REPORT-FILE-NAME from WS-NAME-TO-DERIVE (an
+       *> input file or batch-list file name), e.g. "south.txt" becomes
+       *> "south.RPT", so reports from different files or runs don't
+       *> clobber one shared, fixed report name
+           MOVE FUNCTION TRIM(WS-NAME-TO-DERIVE) TO WS-REPORT-BASE-NAME
+           SET WS-NAME-LEN
+               TO FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-TO-DERIVE))
+           MOVE ZERO TO WS-DOT-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-NAME-LEN BY -1
+                   UNTIL WS-SCAN-IDX < 1 OR WS-DOT-POS > ZERO
+               IF WS-REPORT-BASE-NAME(WS-SCAN-IDX:1) IS EQUAL TO "."
+                   SET WS-DOT-POS TO WS-SCAN-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DOT-POS > ZERO
+               MOVE SPACES TO WS-REPORT-BASE-NAME(WS-DOT-POS:)
+           END-IF
+           MOVE SPACES TO WORDS-REPORT-FILE-NAME
+           STRING FUNCTION TRIM(WS-REPORT-BASE-NAME) ".RPT"
+               DELIMITED BY SIZE INTO WORDS-REPORT-FILE-NAME
+       .
+
+       MERGE-INTO-AGGREGATE-PARAGRAPH.
+       *> fold the file just finished into the cross-file aggregate
+       *> table, so the combined batch report reflects every file
+       *> without re-reading any of them
+           ADD WORDS-TOTAL TO AGG-WORDS-TOTAL
+           ADD WORD-SIZE-LIMIT-COUNTER TO AGG-WORD-SIZE-LIMIT-COUNTER
+           IF LONGEST-WORD-SIZE IS GREATER THAN AGG-LONGEST-WORD-SIZE
+               MOVE LONGEST-WORD-SIZE TO AGG-LONGEST-WORD-SIZE
+               MOVE LONGEST-WORD TO AGG-LONGEST-WORD
+           END-IF
+           PERFORM VARYING WORDS-IDX FROM 1 BY 1
+                   UNTIL WORDS-IDX > WORDS-UNIQ
+               IF WORD-COUNTER(WORDS-IDX) IS GREATER THAN ZERO
+                   PERFORM MERGE-ONE-WORD
+               END-IF
+           END-PERFORM
+       .
+
+       MERGE-ONE-WORD.
+       *> fold this file's count for THE-WORD(WORDS-IDX) into the
+       *> aggregate table - the same search-then-insert shape as
+       *> STORE-WORD/ADD-NEW-WORD, applied to the cross-file table
+           SET AGG-WORDS-IDX TO 1
+           SEARCH ALL AGG-LIST-OF-WORDS
+               AT END PERFORM ADD-NEW-AGG-WORD
+               WHEN AGG-THE-WORD(AGG-WORDS-IDX) IS EQUAL TO
+                       THE-WORD(WORDS-IDX)
+                   ADD WORD-COUNTER(WORDS-IDX)
+                       TO AGG-WORD-COUNTER(AGG-WORDS-IDX)
+                   PERFORM MERGE-WORD-LINE-NUMBERS
+           END-SEARCH
+       .
+
+       ADD-NEW-AGG-WORD.
+       *> add this word to the aggregate table the first time it is
+       *> seen across the whole batch, unless the aggregate table is
+       *> already full - in which case it is counted as dropped
+           SEARCH ALL AGG-LIST-OF-WORDS
+               AT END
+                   PERFORM CHECK-AGG-DROPPED-WORD
+                   IF NOT WORD-IS-AGG-DROPPED-WORD
+                       ADD 1 TO AGG-WORDS-DROPPED
+                       PERFORM RECORD-AGG-DROPPED-WORD
+                   END-IF
+               WHEN AGG-THE-WORD(AGG-WORDS-IDX) IS EQUAL TO ZERO
+               ADD 1 TO AGG-WORDS-UNIQ
+               MOVE THE-WORD(WORDS-IDX) TO AGG-THE-WORD(AGG-WORDS-IDX)
+               MOVE WORD-COUNTER(WORDS-IDX)
+                   TO AGG-WORD-COUNTER(AGG-WORDS-IDX)
+               MOVE WORD-SIZE(WORDS-IDX) TO AGG-WORD-SIZE(AGG-WORDS-IDX)
+               MOVE ZERO TO AGG-WORD-LINE-COUNT(AGG-WORDS-IDX)
+               PERFORM MERGE-WORD-LINE-NUMBERS
+           END-SEARCH
+           *> aggregate list needs to be sorted for next SEARCH ALL:
+           SORT AGG-LIST-OF-WORDS ON ASCENDING KEY AGG-THE-WORD
+       .
+
+       MERGE-WORD-LINE-NUMBERS.
+       *> copy WORDS-IDX's concordance list into AGG-WORDS-IDX's, up to
+       *> WORD-LINES-LIMIT total - line numbers count across the whole
+       *> batch run, so entries from later files always sort after
+       *> entries from earlier ones. The aggregate is marked truncated
+       *> either when the per-file list already was, or when the
+       *> aggregate's own cap is hit while copying it in
+           IF WORD-LINES-WERE-TRUNCATED(WORDS-IDX)
+               SET AGG-WORD-LINES-WERE-TRUNCATED(AGG-WORDS-IDX) TO TRUE
+           END-IF
+           PERFORM VARYING WL-IDX FROM 1 BY 1
+                   UNTIL WL-IDX > WORD-LINE-COUNT(WORDS-IDX)
+               IF AGG-WORD-LINE-COUNT(AGG-WORDS-IDX)
+                       IS EQUAL TO WORD-LINES-LIMIT
+                   SET AGG-WORD-LINES-WERE-TRUNCATED(AGG-WORDS-IDX)
+                       TO TRUE
+               ELSE
+                   ADD 1 TO AGG-WORD-LINE-COUNT(AGG-WORDS-IDX)
+                   MOVE WORD-LINE-NUMBERS(WORDS-IDX WL-IDX)
+                       TO AGG-WORD-LINE-NUMBERS(AGG-WORDS-IDX
+                           AGG-WORD-LINE-COUNT(AGG-WORDS-IDX))
+               END-IF
+           END-PERFORM
+       .
+
+       CHECK-AGG-DROPPED-WORD.
+       *> SEARCH ALL requires AGG-DROPPED-WORD-ENTRY sorted, which
+       *> RECORD-AGG-DROPPED-WORD below keeps true after every insert
+           MOVE "N" TO WS-IS-AGG-DROPPED-WORD
+           IF AGG-DROPPED-WORDS-COUNT > ZERO
+               SET ADW-IDX TO 1
+               SEARCH ALL AGG-DROPPED-WORD-ENTRY
+                   AT END CONTINUE
+                   WHEN AGG-DROPPED-WORD(ADW-IDX) IS EQUAL TO
+                           THE-WORD(WORDS-IDX)
+                       MOVE "Y" TO WS-IS-AGG-DROPPED-WORD
+               END-SEARCH
+           END-IF
+       .
+
+       RECORD-AGG-DROPPED-WORD.
+       *> remember this overflow word so a repeat occurrence in a later
+       *> file isn't counted into AGG-WORDS-DROPPED again
+           IF AGG-DROPPED-WORDS-COUNT < DROPPED-WORDS-LIMIT
+               ADD 1 TO AGG-DROPPED-WORDS-COUNT
+               MOVE THE-WORD(WORDS-IDX)
+                   TO AGG-DROPPED-WORD(AGG-DROPPED-WORDS-COUNT)
+               SORT AGG-DROPPED-WORD-ENTRY
+                   ON ASCENDING KEY AGG-DROPPED-WORD
+           END-IF
        .
 
        DISPLAY-PROGRESS.
@@ -168,23 +632,54 @@
        .
 
        PROCESS-WORDS-LIST.
-           SORT LIST-OF-WORDS ON DESCENDING KEY WORD-COUNTER 
+       *> report the top OUTPUT-LIMIT words both on the terminal and to
+       *> WORDS-REPORT-FILE, named off this file's own FILE-NAME, so the
+       *> ranking survives past the session and per-file reports don't
+       *> clobber one another
+           SORT LIST-OF-WORDS ON DESCENDING KEY WORD-COUNTER
+           MOVE FILE-NAME TO WS-NAME-TO-DERIVE
+           PERFORM BUILD-REPORT-FILE-NAME
+           OPEN OUTPUT WORDS-REPORT-FILE.
+           IF NOT REPORT-STATUS-GOOD THEN
+               DISPLAY "Could not open " WORDS-REPORT-FILE-NAME
+                   " status " WS-REPORT-STATUS
+           END-IF
            DISPLAY "Top " OUTPUT-LIMIT " words:"
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Top " OUTPUT-LIMIT " words:" DELIMITED BY SIZE
+               INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE ZERO TO OUTPUT-ELEMENT
            SET WORDS-IDX TO 1
-           PERFORM VARYING WORDS-IDX FROM 1 BY 1 UNTIL OUTPUT-ELEMENT > OUTPUT-LIMIT
+           PERFORM VARYING WORDS-IDX FROM 1 BY 1
+                   UNTIL WORDS-IDX > WORDS-UNIQ
+                       OR OUTPUT-ELEMENT > OUTPUT-LIMIT
                IF WORD-COUNTER(WORDS-IDX) IS GREATER THAN ZERO THEN
                    IF NOT TOO-SHORT(WORDS-IDX) THEN
-                       DISPLAY WORD-COUNTER(WORDS-IDX) " " THE-WORD(WORDS-IDX) " of " WORD-SIZE(WORDS-IDX) " characters"
+                       DISPLAY WORD-COUNTER(WORDS-IDX) " "
+                           THE-WORD(WORDS-IDX) " of "
+                           WORD-SIZE(WORDS-IDX) " characters"
+                       MOVE WORD-COUNTER(WORDS-IDX) TO WORD-COUNTER-D
+                       MOVE SPACES TO WS-LINE-OUT
+                       STRING FUNCTION TRIM(WORD-COUNTER-D) " "
+                           FUNCTION TRIM(THE-WORD(WORDS-IDX)) " of "
+                           WORD-SIZE(WORDS-IDX) " characters"
+                           DELIMITED BY SIZE INTO WS-LINE-OUT
+                       PERFORM WRITE-REPORT-LINE
+                       PERFORM BUILD-LINE-LIST
+                       DISPLAY WS-LINE-OUT
+                       PERFORM WRITE-REPORT-LINE
                        ADD 1 TO OUTPUT-ELEMENT
-                   ELSE    
-                       >>D DISPLAY "word size is only: " WORD-SIZE(WORDS-IDX)
+                   ELSE
                        ADD 1 TO WORD-SIZE-LIMIT-COUNTER
                    END-IF
                END-IF
            END-PERFORM
            MOVE WORD-SIZE-LIMIT-COUNTER TO WORD-SIZE-LIMIT-COUNTER-D
-           DISPLAY "List ignores " FUNCTION TRIM(WORD-SIZE-LIMIT-COUNTER-D)
-                 " words shorter than " FUNCTION TRIM(WORD-SIZE-TRESHOLD) " characters."
+           DISPLAY "List ignores "
+               FUNCTION TRIM(WORD-SIZE-LIMIT-COUNTER-D)
+               " words shorter than " FUNCTION TRIM(WORD-SIZE-TRESHOLD)
+               " characters."
 
            DISPLAY "Longest word: '" FUNCTION TRIM(LONGEST-WORD) "', "
                  FUNCTION TRIM (LONGEST-WORD-SIZE) " characters."
@@ -193,9 +688,174 @@
            MOVE WORDS-UNIQ TO WORDS-UNIQ-D
            DISPLAY "Total number of words: " WORDS-TOTAL-D
            DISPLAY "Unique words: " WORDS-UNIQ-D
+
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Total number of words: " FUNCTION TRIM(WORDS-TOTAL-D)
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Unique words: " FUNCTION TRIM(WORDS-UNIQ-D)
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+
+           IF WORDS-DROPPED IS GREATER THAN ZERO THEN
+               MOVE WORDS-DROPPED TO WORDS-DROPPED-D
+               DISPLAY "Unique words dropped (table full): "
+                   WORDS-DROPPED-D
+               MOVE SPACES TO WS-LINE-OUT
+               STRING "Unique words dropped (table full): "
+                   FUNCTION TRIM(WORDS-DROPPED-D)
+                   DELIMITED BY SIZE INTO WS-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           CLOSE WORDS-REPORT-FILE
+       .
+
+       WRITE-REPORT-LINE.
+       *> shared by every PROCESS-WORDS-LIST line so a bad OPEN doesn't
+       *> also crash the terminal report
+           IF REPORT-STATUS-GOOD THEN
+               WRITE WORDS-REPORT-RECORD FROM WS-LINE-OUT
+           END-IF
+       .
+
+       BUILD-LINE-LIST.
+       *> concordance line for WORDS-IDX: a comma-separated list of the
+       *> input line numbers it was recorded on, "..." appended if the
+       *> word appeared on more lines than WORD-LINES-LIMIT could hold
+           MOVE SPACES TO WS-LINE-OUT
+           MOVE 1 TO WS-CONCORD-PTR
+           STRING "  lines: " DELIMITED BY SIZE
+               INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           PERFORM VARYING WL-IDX FROM 1 BY 1
+                   UNTIL WL-IDX > WORD-LINE-COUNT(WORDS-IDX)
+               IF WL-IDX > 1
+                   STRING ", " DELIMITED BY SIZE
+                       INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+               END-IF
+               MOVE WORD-LINE-NUMBERS(WORDS-IDX WL-IDX) TO WS-LINE-NUM-D
+               STRING FUNCTION TRIM(WS-LINE-NUM-D) DELIMITED BY SIZE
+                   INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           END-PERFORM
+           IF WORD-LINES-WERE-TRUNCATED(WORDS-IDX)
+               STRING ", ..." DELIMITED BY SIZE
+                   INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           END-IF
+       .
+
+       PROCESS-AGG-WORDS-LIST.
+       *> report the top OUTPUT-LIMIT words across every file in the
+       *> batch, both on the terminal and to WORDS-REPORT-FILE - the
+       *> same shape as PROCESS-WORDS-LIST but drawing from the merged
+       *> cross-file AGG-LIST-OF-WORDS table
+           SORT AGG-LIST-OF-WORDS ON DESCENDING KEY AGG-WORD-COUNTER
+           MOVE SPACES TO WS-NAME-TO-DERIVE
+           STRING "combined-" FUNCTION TRIM(WORDS-BATCH-FILE-NAME)
+               DELIMITED BY SIZE INTO WS-NAME-TO-DERIVE
+           PERFORM BUILD-REPORT-FILE-NAME
+           OPEN OUTPUT WORDS-REPORT-FILE.
+           IF NOT REPORT-STATUS-GOOD THEN
+               DISPLAY "Could not open " WORDS-REPORT-FILE-NAME
+                   " status " WS-REPORT-STATUS
+           END-IF
+           DISPLAY "Combined top " OUTPUT-LIMIT " words (all files):"
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Combined top " OUTPUT-LIMIT " words (all files):"
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE ZERO TO OUTPUT-ELEMENT
+           SET AGG-WORDS-IDX TO 1
+           PERFORM VARYING AGG-WORDS-IDX FROM 1 BY 1
+                   UNTIL AGG-WORDS-IDX > AGG-WORDS-UNIQ
+                       OR OUTPUT-ELEMENT > OUTPUT-LIMIT
+               IF AGG-WORD-COUNTER(AGG-WORDS-IDX) IS GREATER THAN ZERO
+                   IF NOT AGG-TOO-SHORT(AGG-WORDS-IDX) THEN
+                       DISPLAY AGG-WORD-COUNTER(AGG-WORDS-IDX) " "
+                           AGG-THE-WORD(AGG-WORDS-IDX) " of "
+                           AGG-WORD-SIZE(AGG-WORDS-IDX) " characters"
+                       MOVE AGG-WORD-COUNTER(AGG-WORDS-IDX)
+                           TO WORD-COUNTER-D
+                       MOVE SPACES TO WS-LINE-OUT
+                       STRING FUNCTION TRIM(WORD-COUNTER-D) " "
+                           FUNCTION TRIM(AGG-THE-WORD(AGG-WORDS-IDX))
+                           " of " AGG-WORD-SIZE(AGG-WORDS-IDX)
+                           " characters"
+                           DELIMITED BY SIZE INTO WS-LINE-OUT
+                       PERFORM WRITE-REPORT-LINE
+                       PERFORM BUILD-AGG-LINE-LIST
+                       DISPLAY WS-LINE-OUT
+                       PERFORM WRITE-REPORT-LINE
+                       ADD 1 TO OUTPUT-ELEMENT
+                   ELSE
+                       ADD 1 TO AGG-WORD-SIZE-LIMIT-COUNTER
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE AGG-WORD-SIZE-LIMIT-COUNTER
+               TO AGG-WORD-SIZE-LIMIT-COUNTER-D
+           DISPLAY "List ignores "
+               FUNCTION TRIM(AGG-WORD-SIZE-LIMIT-COUNTER-D)
+               " words shorter than " FUNCTION TRIM(WORD-SIZE-TRESHOLD)
+               " characters."
+
+           DISPLAY "Longest word: '" FUNCTION TRIM(AGG-LONGEST-WORD)
+                 "', " FUNCTION TRIM(AGG-LONGEST-WORD-SIZE)
+                 " characters."
+
+           MOVE AGG-WORDS-TOTAL TO AGG-WORDS-TOTAL-D
+           MOVE AGG-WORDS-UNIQ TO AGG-WORDS-UNIQ-D
+           DISPLAY "Total number of words: " AGG-WORDS-TOTAL-D
+           DISPLAY "Unique words: " AGG-WORDS-UNIQ-D
+
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Total number of words: "
+               FUNCTION TRIM(AGG-WORDS-TOTAL-D)
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "Unique words: " FUNCTION TRIM(AGG-WORDS-UNIQ-D)
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+
+           IF AGG-WORDS-DROPPED IS GREATER THAN ZERO THEN
+               MOVE AGG-WORDS-DROPPED TO AGG-WORDS-DROPPED-D
+               DISPLAY "Unique words dropped (table full): "
+                   AGG-WORDS-DROPPED-D
+               MOVE SPACES TO WS-LINE-OUT
+               STRING "Unique words dropped (table full): "
+                   FUNCTION TRIM(AGG-WORDS-DROPPED-D)
+                   DELIMITED BY SIZE INTO WS-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           CLOSE WORDS-REPORT-FILE
+       .
+
+       BUILD-AGG-LINE-LIST.
+       *> concordance line for AGG-WORDS-IDX - same shape as
+       *> BUILD-LINE-LIST but reading from the aggregate table
+           MOVE SPACES TO WS-LINE-OUT
+           MOVE 1 TO WS-CONCORD-PTR
+           STRING "  lines: " DELIMITED BY SIZE
+               INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           PERFORM VARYING WL-IDX FROM 1 BY 1
+                   UNTIL WL-IDX > AGG-WORD-LINE-COUNT(AGG-WORDS-IDX)
+               IF WL-IDX > 1
+                   STRING ", " DELIMITED BY SIZE
+                       INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+               END-IF
+               MOVE AGG-WORD-LINE-NUMBERS(AGG-WORDS-IDX WL-IDX)
+                   TO WS-LINE-NUM-D
+               STRING FUNCTION TRIM(WS-LINE-NUM-D) DELIMITED BY SIZE
+                   INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           END-PERFORM
+           IF AGG-WORD-LINES-WERE-TRUNCATED(AGG-WORDS-IDX)
+               STRING ", ..." DELIMITED BY SIZE
+                   INTO WS-LINE-OUT WITH POINTER WS-CONCORD-PTR
+           END-IF
        .
 
        FINISH.
-       FREE TABLE-STORAGE
        STOP RUN
-       . 
+       .
