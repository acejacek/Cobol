@@ -1,69 +1,304 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PrimeNumbers.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-REQUEST-FILE ASSIGN TO PRIME-REQUEST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+           SELECT PRIME-REPORT-FILE ASSIGN TO PRIME-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT PRIME-CACHE-FILE ASSIGN TO PRIME-CACHE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD PRIME-REQUEST-FILE.
+           01 PRIME-REQUEST-RECORD    PIC X(20).
+
+           FD PRIME-REPORT-FILE.
+           01 PRIME-REPORT-RECORD     PIC X(80).
+
+           FD PRIME-CACHE-FILE.
+           01 PRIME-CACHE-RECORD.
+               05 PC-TYPE              PIC X.
+                   88 PC-IS-LIMIT       VALUE "L".
+                   88 PC-IS-PRIME       VALUE "P".
+               05 PC-VALUE              PIC 9(6).
+
            WORKING-STORAGE SECTION.
-           01 WS-FIND          PIC 9(5).
-           01 WS-PRIM          PIC 9(5) VALUE 2.
-           01 WS-NEX           PIC 9(5) VALUE ZERO.
-           01 WS-LIMIT         PIC 9(5).
+           01 WS-FIND          PIC 9(6).
+               88 VALID-FIND-RANGE VALUES 1 THRU 300000.
+           01 WS-PRIM          PIC 9(6) VALUE 2.
+           01 WS-NEX           PIC 9(6) VALUE ZERO.
+           01 WS-LIMIT         PIC 9(6).
            01 MISC-VALUES.
-               05 IND           PIC 9(5) VALUE ZERO.
-               05 COUNTER       PIC 9(5) VALUE ZERO.
-           01 PRIMES-TABLE OCCURS 1 TO 10000 TIMES    *> limit
-               DEPENDING ON WS-FIND INDEXED BY PRIMES-IDX PIC 9(5).
-               
+               05 IND           PIC 9(6) VALUE ZERO.
+               05 COUNTER       PIC 9(6) VALUE ZERO.
+           01 PRIMES-TABLE OCCURS 1 TO 300000 TIMES    *> limit
+               DEPENDING ON WS-FIND INDEXED BY PRIMES-IDX PIC 9(6).
+
+           01 WS-MODE            PIC X VALUE SPACE.
+               88 MODE-BATCH     VALUES "B", "b".
+
+           01 PRIME-REQUEST-FILE-NAME  PIC X(255)
+                          VALUE "prime-requests.txt".
+           01 PRIME-REPORT-FILE-NAME   PIC X(255)
+                          VALUE "prime-report.txt".
+           01 PRIME-CACHE-FILE-NAME    PIC X(255)
+                          VALUE "prime-cache.dat".
+
+           01 WS-REQUEST-STATUS  PIC XX.
+               88 REQUEST-FILE-GOOD    VALUES ZERO, "10".
+               88 END-OF-REQUEST-FILE  VALUE "10".
+           01 WS-REPORT-STATUS   PIC XX.
+               88 REPORT-FILE-GOOD     VALUE ZERO.
+           01 WS-CACHE-STATUS    PIC XX.
+               88 CACHE-FILE-GOOD      VALUES ZERO, "10".
+               88 END-OF-CACHE-FILE    VALUE "10".
+
+           01 CACHED-LIMIT        PIC 9(6) VALUE ZERO.
+           01 WS-SIEVE-FLOOR      PIC 9(6) VALUE 2.
+           01 WS-ALIGN-QUOT       PIC 9(6).
+           01 WS-ALIGN-REM        PIC 9(6).
+
+           01 WS-PREV-PRIME       PIC 9(6) VALUE ZERO.
+           01 WS-GAP              PIC 9(5).
+           01 TWIN-COUNT          PIC 9(5) VALUE ZERO.
+           01 GAP-HISTOGRAM.
+               05 GAP-BUCKET OCCURS 100 TIMES PIC 9(5) VALUE ZERO.
+           01 GAP-IDX              PIC 999.
+           01 WS-GAP-EDIT          PIC ZZ9.
+
+           01 WS-BATCH-FLAG      PIC X VALUE "N".
+               88 IN-BATCH-MODE  VALUE "Y".
+
+           01 WS-LINE-OUT        PIC X(80).
+           01 WS-EDIT-NUM        PIC ZZZZZ9.
+
+           01 WS-FIND-TEXT       PIC X(10).
+           01 WS-TARGET-TEXT     PIC X(10) VALUE SPACES.
+
+           01 WS-TARGET          PIC 9(6) VALUE ZERO.
+           01 WS-REMAINING       PIC 9(6).
+           01 WS-FACT-QUOT       PIC 9(6).
+           01 WS-FACT-REM        PIC 9(6).
+           01 FACTOR-COUNT       PIC 99 VALUE ZERO.
+           01 FACTOR-LIST.
+               05 FACTOR-VALUE OCCURS 40 TIMES PIC 9(6) VALUE ZERO.
+           01 FACTOR-IDX         PIC 99.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PARAGRAPH.
+           ACCEPT WS-MODE FROM COMMAND-LINE.
+           IF MODE-BATCH THEN
+               PERFORM BATCH-PARAGRAPH THRU BATCH-PARAGRAPH-EXIT
+           ELSE
+               PERFORM INTERACTIVE-PARAGRAPH
+                   THRU INTERACTIVE-PARAGRAPH-EXIT
+           END-IF.
+       STOP RUN.
+
+       INTERACTIVE-PARAGRAPH.
+       *> the original one-at-a-time entry point
            DISPLAY "Enter a positive integer".
            ACCEPT WS-FIND.
+           IF NOT VALID-FIND-RANGE THEN
+               DISPLAY "Value must be 1 - 300000."
+               GO TO INTERACTIVE-PARAGRAPH-EXIT
+           END-IF.
+           PERFORM BUILD-SIEVE-PARAGRAPH.
+           PERFORM DISPLAY-TABLE-PARAGRAPH.
+           PERFORM GAP-REPORT-PARAGRAPH.
+
+           DISPLAY "Enter a number to factorize (0 to skip):".
+           ACCEPT WS-TARGET.
+           IF WS-TARGET <> ZERO THEN
+               PERFORM FACTOR-REPORT-PARAGRAPH
+           END-IF.
+       INTERACTIVE-PARAGRAPH-EXIT.
+           EXIT.
+
+       BATCH-PARAGRAPH.
+       *> read a file of requested upper bounds and report each result
+       *> to PRIME-REPORT-FILE instead of babysitting the terminal
+           MOVE "Y" TO WS-BATCH-FLAG.
+           OPEN INPUT PRIME-REQUEST-FILE.
+           IF NOT REQUEST-FILE-GOOD THEN
+               DISPLAY "Could not open " PRIME-REQUEST-FILE-NAME
+                   " status " WS-REQUEST-STATUS
+               MOVE "N" TO WS-BATCH-FLAG
+               GO TO BATCH-PARAGRAPH-EXIT
+           END-IF.
+           OPEN OUTPUT PRIME-REPORT-FILE.
+
+           PERFORM UNTIL END-OF-REQUEST-FILE
+               READ PRIME-REQUEST-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO WS-FIND-TEXT
+                       MOVE SPACES TO WS-TARGET-TEXT
+                       UNSTRING PRIME-REQUEST-RECORD DELIMITED BY ","
+                           INTO WS-FIND-TEXT WS-TARGET-TEXT
+                       END-UNSTRING
+                       COMPUTE WS-FIND = FUNCTION NUMVAL(WS-FIND-TEXT)
+                       IF VALID-FIND-RANGE THEN
+                           PERFORM BUILD-SIEVE-PARAGRAPH
+                           PERFORM WRITE-REPORT-PARAGRAPH
+                           PERFORM WRITE-GAP-REPORT-PARAGRAPH
+                           IF WS-TARGET-TEXT NOT = SPACES THEN
+                               COMPUTE WS-TARGET =
+                                   FUNCTION NUMVAL(WS-TARGET-TEXT)
+                               PERFORM WRITE-FACTOR-REPORT-PARAGRAPH
+                           END-IF
+                       ELSE
+                           PERFORM WRITE-INVALID-FIND-PARAGRAPH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PRIME-REQUEST-FILE.
+           CLOSE PRIME-REPORT-FILE.
+           MOVE "N" TO WS-BATCH-FLAG.
+       BATCH-PARAGRAPH-EXIT.
+           EXIT.
+
+       BUILD-SIEVE-PARAGRAPH.
+       *> populate and sieve PRIMES-TABLE for the current WS-FIND,
+       *> reusing a previously cached sieve when one is available so
+       *> the Eratosthenes pass does not redo the low end of the range
+           MOVE 2 TO WS-PRIM.
+           MOVE 2 TO WS-SIEVE-FLOOR.
+           SET PRIMES-IDX TO 1.
            COMPUTE WS-LIMIT = WS-FIND ** 0.5.
            >>D  DISPLAY "Iterate until :" WS-LIMIT.
 
            PERFORM POPULATE-PARAGRAPH.
-       
-           *> remove all 2^n
-           PERFORM REMOVE-PARAGRAPH
-           
-           PERFORM UNTIL WS-PRIM > WS-LIMIT
-           
-               SEARCH PRIMES-TABLE
-                   WHEN PRIMES-TABLE (PRIMES-IDX) > WS-PRIM
-                       MOVE PRIMES-TABLE (PRIMES-IDX) TO WS-PRIM
-                       IF WS-PRIM <= WS-LIMIT THEN
-                           PERFORM REMOVE-PARAGRAPH
+           PERFORM LOAD-CACHE-PARAGRAPH.
+
+           IF CACHED-LIMIT > 0 THEN
+               PERFORM APPLY-CACHE-PARAGRAPH
+               MOVE CACHED-LIMIT TO WS-SIEVE-FLOOR
+           END-IF.
+
+           IF CACHED-LIMIT < WS-FIND THEN
+               *> remove all 2^n (or, when extending a cached sieve,
+               *> only the multiples that land past WS-SIEVE-FLOOR)
+               PERFORM REMOVE-PARAGRAPH
+
+               PERFORM UNTIL WS-PRIM > WS-LIMIT
+
+                   SEARCH PRIMES-TABLE
+                       WHEN PRIMES-TABLE (PRIMES-IDX) > WS-PRIM
+                           MOVE PRIMES-TABLE (PRIMES-IDX) TO WS-PRIM
+                           IF WS-PRIM <= WS-LIMIT THEN
+                               PERFORM REMOVE-PARAGRAPH
+                           END-IF
+                   END-SEARCH
+
+               END-PERFORM
+           END-IF.
+
+           PERFORM SAVE-CACHE-PARAGRAPH.
+       .
+
+       LOAD-CACHE-PARAGRAPH.
+       *> read just the header record to see how far a previous run
+       *> already sieved
+           MOVE ZERO TO CACHED-LIMIT.
+           OPEN INPUT PRIME-CACHE-FILE.
+           IF CACHE-FILE-GOOD THEN
+               READ PRIME-CACHE-FILE
+                   NOT AT END
+                       IF PC-IS-LIMIT THEN
+                           MOVE PC-VALUE TO CACHED-LIMIT
                        END-IF
-               END-SEARCH  
-       
+               END-READ
+               CLOSE PRIME-CACHE-FILE
+           END-IF
+       .
+
+       APPLY-CACHE-PARAGRAPH.
+       *> the cache only lists survivors, so clear the range it covers
+       *> and re-mark the cached primes, instead of re-running the sieve
+           PERFORM VARYING IND FROM 2 BY 1
+                   UNTIL IND >= CACHED-LIMIT OR IND >= WS-FIND
+               MOVE ZERO TO PRIMES-TABLE (IND)
            END-PERFORM.
-       
-           PERFORM DISPLAY-TABLE-PARAGRAPH.
-       
-       STOP RUN.
-       
+
+           OPEN INPUT PRIME-CACHE-FILE.
+           READ PRIME-CACHE-FILE.
+           PERFORM UNTIL END-OF-CACHE-FILE
+               READ PRIME-CACHE-FILE
+                   NOT AT END
+                       IF PC-IS-PRIME AND PC-VALUE < WS-FIND THEN
+                           MOVE PC-VALUE TO PRIMES-TABLE (PC-VALUE)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PRIME-CACHE-FILE
+       .
+
+       SAVE-CACHE-PARAGRAPH.
+       *> keep the cache pointed at the widest range sieved so far
+           IF WS-FIND >= CACHED-LIMIT THEN
+               OPEN OUTPUT PRIME-CACHE-FILE
+               SET PC-IS-LIMIT TO TRUE
+               MOVE WS-FIND TO PC-VALUE
+               WRITE PRIME-CACHE-RECORD
+               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND >= WS-FIND
+                   IF PRIMES-TABLE (IND) <> 0 THEN
+                       SET PC-IS-PRIME TO TRUE
+                       MOVE PRIMES-TABLE (IND) TO PC-VALUE
+                       WRITE PRIME-CACHE-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE PRIME-CACHE-FILE
+           END-IF
+       .
+
        POPULATE-PARAGRAPH.
        *> load initial values: 2, 3, ... n
            PERFORM VARYING IND FROM 2 BY 1 UNTIL IND >= WS-FIND
                MOVE IND TO PRIMES-TABLE (IND)
            END-PERFORM
        .
-       
+
        REMOVE-PARAGRAPH.
        *> REMOVE PRIME^2 FROM TABLE
            MULTIPLY WS-PRIM BY WS-PRIM GIVING WS-NEX.
+           IF WS-NEX < WS-SIEVE-FLOOR THEN
+               *> the range below WS-SIEVE-FLOOR was already sieved on
+               *> an earlier run (see LOAD-CACHE-PARAGRAPH); only the
+               *> extension needs filtering, so jump to the first
+               *> multiple of WS-PRIM at or past WS-SIEVE-FLOOR
+               DIVIDE WS-SIEVE-FLOOR BY WS-PRIM
+                   GIVING WS-ALIGN-QUOT REMAINDER WS-ALIGN-REM
+               IF WS-ALIGN-REM = ZERO THEN
+                   MOVE WS-SIEVE-FLOOR TO WS-NEX
+               ELSE
+                   ADD 1 TO WS-ALIGN-QUOT
+                   MULTIPLY WS-PRIM BY WS-ALIGN-QUOT GIVING WS-NEX
+               END-IF
+           END-IF.
            >>D  DISPLAY "Found :" WS-PRIM.
            >>D  DISPLAY "Removing from? :" WS-NEX.
-           PERFORM VARYING IND FROM WS-NEX BY WS-PRIM 
+           PERFORM VARYING IND FROM WS-NEX BY WS-PRIM
               UNTIL IND > WS-FIND
               >>D  DISPLAY "REMOVE: " IND
                *> remove means actually "change to zero"
                MOVE ZERO TO PRIMES-TABLE (IND)
            END-PERFORM
        .
-       
+
        DISPLAY-TABLE-PARAGRAPH.
        *> DISPLAY FILTERED TABLE
-           DISPLAY "Primes up to " WS-FIND ":"
+           MOVE ZERO TO COUNTER.
+           DISPLAY "Primes up to " WS-FIND ":".
            PERFORM VARYING IND FROM 1 BY 1 UNTIL IND >= WS-FIND
                IF PRIMES-TABLE (IND) <> 0 THEN
                   DISPLAY PRIMES-TABLE (IND)
@@ -72,3 +307,186 @@
            END-PERFORM.
            DISPLAY "Total " COUNTER " prime numbers found."
        .
+
+       WRITE-INVALID-FIND-PARAGRAPH.
+       *> record an out-of-range batch request instead of silently
+       *> letting it overrun PRIMES-TABLE
+           MOVE WS-FIND TO WS-EDIT-NUM.
+           MOVE SPACES TO WS-LINE-OUT.
+           STRING FUNCTION TRIM(WS-EDIT-NUM)
+               " is out of range (1 - 300000) - request skipped."
+               DELIMITED BY SIZE INTO WS-LINE-OUT.
+           WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT.
+           MOVE SPACES TO PRIME-REPORT-RECORD.
+           WRITE PRIME-REPORT-RECORD
+       .
+
+       WRITE-REPORT-PARAGRAPH.
+       *> same results as DISPLAY-TABLE-PARAGRAPH, but written to the
+       *> batch report file so a whole queue of limits can run unattended
+           MOVE ZERO TO COUNTER.
+           MOVE WS-FIND TO WS-EDIT-NUM.
+           MOVE SPACES TO WS-LINE-OUT.
+           STRING "Primes up to " FUNCTION TRIM(WS-EDIT-NUM) ":"
+               DELIMITED BY SIZE INTO WS-LINE-OUT.
+           WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND >= WS-FIND
+               IF PRIMES-TABLE (IND) <> 0 THEN
+                   MOVE PRIMES-TABLE (IND) TO WS-EDIT-NUM
+                   MOVE SPACES TO WS-LINE-OUT
+                   STRING FUNCTION TRIM(WS-EDIT-NUM)
+                       DELIMITED BY SIZE INTO WS-LINE-OUT
+                   WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT
+                   ADD 1 TO COUNTER
+               END-IF
+           END-PERFORM.
+
+           MOVE COUNTER TO WS-EDIT-NUM.
+           MOVE SPACES TO WS-LINE-OUT.
+           STRING "Total " FUNCTION TRIM(WS-EDIT-NUM)
+               " prime numbers found." DELIMITED BY SIZE
+               INTO WS-LINE-OUT.
+           WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT.
+           MOVE SPACES TO PRIME-REPORT-RECORD.
+           WRITE PRIME-REPORT-RECORD
+       .
+
+       COMPUTE-GAPS-PARAGRAPH.
+       *> walk the surviving entries in order and tally the gap between
+       *> consecutive primes, flagging a gap of 2 as a twin pair
+           MOVE ZERO TO WS-PREV-PRIME.
+           MOVE ZERO TO TWIN-COUNT.
+           PERFORM VARYING GAP-IDX FROM 1 BY 1 UNTIL GAP-IDX > 100
+               MOVE ZERO TO GAP-BUCKET (GAP-IDX)
+           END-PERFORM.
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND >= WS-FIND
+               IF PRIMES-TABLE (IND) <> 0 THEN
+                   IF WS-PREV-PRIME <> 0 THEN
+                       COMPUTE WS-GAP =
+                           PRIMES-TABLE (IND) - WS-PREV-PRIME
+                       IF WS-GAP = 2 THEN
+                           ADD 1 TO TWIN-COUNT
+                       END-IF
+                       IF WS-GAP > 100 THEN
+                           ADD 1 TO GAP-BUCKET (100)
+                       ELSE
+                           ADD 1 TO GAP-BUCKET (WS-GAP)
+                       END-IF
+                   END-IF
+                   MOVE PRIMES-TABLE (IND) TO WS-PREV-PRIME
+               END-IF
+           END-PERFORM
+       .
+
+       GAP-REPORT-PARAGRAPH.
+       *> twin-prime / gap-distribution report for the console
+           PERFORM COMPUTE-GAPS-PARAGRAPH.
+           DISPLAY "Prime gap report for primes up to " WS-FIND ":".
+           DISPLAY "Total twin-prime pairs: " TWIN-COUNT.
+           DISPLAY "Gap-size histogram:".
+           PERFORM VARYING GAP-IDX FROM 1 BY 1 UNTIL GAP-IDX > 100
+               IF GAP-BUCKET (GAP-IDX) <> 0 THEN
+                   IF GAP-IDX = 100 THEN
+                       DISPLAY "  gap >= 100 : " GAP-BUCKET (GAP-IDX)
+                   ELSE
+                       DISPLAY "  gap = " GAP-IDX " : "
+                           GAP-BUCKET (GAP-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+       .
+
+       WRITE-GAP-REPORT-PARAGRAPH.
+       *> same report, written to the batch report file
+           PERFORM COMPUTE-GAPS-PARAGRAPH.
+           MOVE SPACES TO WS-LINE-OUT.
+           MOVE TWIN-COUNT TO WS-EDIT-NUM.
+           STRING "Total twin-prime pairs: "
+               FUNCTION TRIM(WS-EDIT-NUM)
+               DELIMITED BY SIZE INTO WS-LINE-OUT.
+           WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT.
+           PERFORM VARYING GAP-IDX FROM 1 BY 1 UNTIL GAP-IDX > 100
+               IF GAP-BUCKET (GAP-IDX) <> 0 THEN
+                   MOVE SPACES TO WS-LINE-OUT
+                   MOVE GAP-BUCKET (GAP-IDX) TO WS-EDIT-NUM
+                   IF GAP-IDX = 100 THEN
+                       STRING "  gap >= 100 : "
+                           FUNCTION TRIM(WS-EDIT-NUM)
+                           DELIMITED BY SIZE INTO WS-LINE-OUT
+                   ELSE
+                       MOVE GAP-IDX TO WS-GAP-EDIT
+                       STRING "  gap = " FUNCTION TRIM(WS-GAP-EDIT)
+                           " : " FUNCTION TRIM(WS-EDIT-NUM)
+                           DELIMITED BY SIZE INTO WS-LINE-OUT
+                   END-IF
+                   WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO PRIME-REPORT-RECORD.
+           WRITE PRIME-REPORT-RECORD
+       .
+
+       FACTORIZE-PARAGRAPH.
+       *> trial-divide WS-TARGET by the surviving entries of the sieve
+       *> just built for WS-FIND, instead of re-testing every candidate
+       *> divisor from scratch
+           MOVE ZERO TO FACTOR-COUNT.
+           MOVE WS-TARGET TO WS-REMAINING.
+           PERFORM VARYING IND FROM 1 BY 1
+               UNTIL IND >= WS-FIND OR WS-REMAINING = 1
+               IF PRIMES-TABLE (IND) <> 0 THEN
+                   MOVE ZERO TO WS-FACT-REM
+                   PERFORM UNTIL WS-FACT-REM NOT = ZERO
+                           OR WS-REMAINING = 1
+                       DIVIDE WS-REMAINING BY PRIMES-TABLE (IND)
+                           GIVING WS-FACT-QUOT REMAINDER WS-FACT-REM
+                       IF WS-FACT-REM = ZERO THEN
+                           ADD 1 TO FACTOR-COUNT
+                           MOVE PRIMES-TABLE (IND)
+                               TO FACTOR-VALUE (FACTOR-COUNT)
+                           MOVE WS-FACT-QUOT TO WS-REMAINING
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-REMAINING > 1 THEN
+               *> a factor larger than the sieved range survives whole
+               ADD 1 TO FACTOR-COUNT
+               MOVE WS-REMAINING TO FACTOR-VALUE (FACTOR-COUNT)
+           END-IF
+       .
+
+       FACTOR-REPORT-PARAGRAPH.
+       *> prime factorization report for the console
+           PERFORM FACTORIZE-PARAGRAPH.
+           DISPLAY "Prime factorization of " WS-TARGET ":".
+           IF FACTOR-COUNT = ZERO THEN
+               DISPLAY "  (no factors below the sieved range)"
+           ELSE
+               PERFORM VARYING FACTOR-IDX FROM 1 BY 1
+                   UNTIL FACTOR-IDX > FACTOR-COUNT
+                   DISPLAY "  " FACTOR-VALUE (FACTOR-IDX)
+               END-PERFORM
+           END-IF
+       .
+
+       WRITE-FACTOR-REPORT-PARAGRAPH.
+       *> same report, written to the batch report file
+           PERFORM FACTORIZE-PARAGRAPH.
+           MOVE SPACES TO WS-LINE-OUT.
+           MOVE WS-TARGET TO WS-EDIT-NUM.
+           STRING "Prime factorization of " FUNCTION TRIM(WS-EDIT-NUM)
+               ":" DELIMITED BY SIZE INTO WS-LINE-OUT.
+           WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT.
+           PERFORM VARYING FACTOR-IDX FROM 1 BY 1
+               UNTIL FACTOR-IDX > FACTOR-COUNT
+               MOVE SPACES TO WS-LINE-OUT
+               MOVE FACTOR-VALUE (FACTOR-IDX) TO WS-EDIT-NUM
+               STRING "  " FUNCTION TRIM(WS-EDIT-NUM)
+                   DELIMITED BY SIZE INTO WS-LINE-OUT
+               WRITE PRIME-REPORT-RECORD FROM WS-LINE-OUT
+           END-PERFORM.
+           MOVE SPACES TO PRIME-REPORT-RECORD.
+           WRITE PRIME-REPORT-RECORD
+       .
