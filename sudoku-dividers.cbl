@@ -0,0 +1,40 @@
+*> box-boundary dividers for the 9x9 grid, shared by the entry screen
+*> and the solution-display screen
+    10  VALUE "|" LINE 3  COL 15.
+    10  VALUE "|" LINE 4  COL 15.
+    10  VALUE "|" LINE 5  COL 15.
+    10  VALUE "|" LINE 6  COL 15.
+    10  VALUE "|" LINE 7  COL 15.
+    10  VALUE "|" LINE 8  COL 15.
+    10  VALUE "|" LINE 9  COL 15.
+    10  VALUE "|" LINE 10 COL 15.
+    10  VALUE "|" LINE 11 COL 15.
+    10  VALUE "|" LINE 12 COL 15.
+    10  VALUE "|" LINE 13 COL 15.
+    10  VALUE "|" LINE 14 COL 15.
+    10  VALUE "|" LINE 15 COL 15.
+    10  VALUE "|" LINE 16 COL 15.
+    10  VALUE "|" LINE 17 COL 15.
+    10  VALUE "|" LINE 18 COL 15.
+    10  VALUE "|" LINE 19 COL 15.
+
+    10  VALUE "|" LINE 3  COL 27.
+    10  VALUE "|" LINE 4  COL 27.
+    10  VALUE "|" LINE 5  COL 27.
+    10  VALUE "|" LINE 6  COL 27.
+    10  VALUE "|" LINE 7  COL 27.
+    10  VALUE "|" LINE 8  COL 27.
+    10  VALUE "|" LINE 9  COL 27.
+    10  VALUE "|" LINE 10 COL 27.
+    10  VALUE "|" LINE 11 COL 27.
+    10  VALUE "|" LINE 12 COL 27.
+    10  VALUE "|" LINE 13 COL 27.
+    10  VALUE "|" LINE 14 COL 27.
+    10  VALUE "|" LINE 15 COL 27.
+    10  VALUE "|" LINE 16 COL 27.
+    10  VALUE "|" LINE 17 COL 27.
+    10  VALUE "|" LINE 18 COL 27.
+    10  VALUE "|" LINE 19 COL 27.
+
+    10  VALUE "---------------------------------" LINE 8  COL 4.
+    10  VALUE "---------------------------------" LINE 14 COL 4.
